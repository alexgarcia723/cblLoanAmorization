@@ -1,445 +1,1610 @@
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOAN.
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT loan_info ASSIGN TO INFILE
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
-              FILE STATUS IS LOANFILE-STATUS.
-            SELECT optional loan_out ASSIGN TO OUTFILE
-               ORGANIZATION IS SEQUENTIAL.
-      ******************************************************************
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD loan_info recording mode f.
-
-       01 loan_file.
-           05 loan_record PIC X(80).
-
-       FD loan_out recording mode f
-            record contains 1000 characters.
-
-       01 loan_table PIC X(1000).
-
-       WORKING-STORAGE SECTION.
-
-       01 loan_title PIC X(80) value zeroes.
-       01 loan_amount PIC X(80) value zeroes.
-       01 loan_interest PIC X(80) value zeroes.
-       01 loan_terms PIC X(80) value zeroes.
-       01 loan_additional PIC X(80) value zero.
-
-       01 ws_loan_title PIC X(40) VALUE ZEROES.
-       01 ws_loan_amount PIC 9(7)v99 VALUE ZEROES.
-       01 ws_loan_interest PIC 99v99 VALUE ZEROES.
-       01 ws_loan_interest_p PIC .9999.
-       01 ws_loan_terms PIC 9(2) VALUE ZEROES.
-       01 ws_loan_additional PIC 9(7)v99 VALUE zero.
-
-
-
-       01 ws_monthly_payment PIC 9(7)v99.
-       01 ws_interest_payment PIC 9(7)v99.
-       01 ws_principal_payment PIC 9(7)v99.
-       01 ws_total_payment PIC 9(7)v99.
-
-       01 ds_monthly_payment PIC 9(7).99.
-       01 ds_interest_payment PIC 9(7).99.
-       01 ds_principal_payment PIC 9(7).99.
-       01 ds_total_payment PIC 9(7).99.
-       01 ds_loan_amount PIC 9(7).99.
-       01 ds_loan_additional PIC 9(7).99.
-
-       01 ws_month PIC 9(4) value 0.
-       01 ws_loan_payments PIC 9(3).
-       01 ws_monthly_interest PIC v999999.
-
-
-       01 output-format PIC X(4) VALUE ZEROES.
-
-      *validation variables
-
-       01 ws-input pic x(80).
-       01 ws-valid-flag pic x value "Y".
-       01 ws-index pic 9(4) comp VALUE 1.
-       01 ws-len pic 9(4) comp.
-       01 ws-char pic x.
-       01 ws-decimal-count pic 9 value 0.
-
-       01  LOANFILE-STATUS     PIC X(2).
-
-       01 ws_output_line PIC X(1000) value spaces.
-       01 ds_space PIC X(3) value " | ".
-
-
-      * HTML stuff
-       01 h_tr pic x(4) value "<tr>".
-       01 h_str pic x(5) value "</tr>".
-       01 h_td pic x(4) value "<td>".
-       01 h_std pic x(5) value "</td>".
-
-
-
-
-
-
-       LINKAGE SECTION.
-       01  parameters.
-           2 parameters-total-length pic 9(4) usage comp.
-           2 parameter-values        pic x(20).
-
-
-      ******************************************************************
-       PROCEDURE DIVISION using parameters.
-       MAIN-LOGIC Section.
-           Perform Open-Read-Loan-Info
-
-           move parameter-values(1:4) to output-format
-
-           display "paramter is: " output-format
-
-           display "loan info direct from file"
-           display loan_title
-           display loan_amount
-           display loan_interest
-           display loan_terms
-           display loan_additional
-           DISPLAY " "
-
-           Perform Data-Check
-           if ws-valid-flag = "Y" THEN
-              compute WS_LOAN_AMOUNT = function numval(loan_amount)
-              compute ws_loan_interest  = function numval(loan_interest)
-              compute ws_loan_terms = function numval(loan_terms)
-              compute ws_loan_additional = function numval(
-               loan_additional(1:18) )
-           ELSE
-              OPEN OUTPUT loan_out
-              move "invalid input" to loan_table
-              write loan_table
-              close loan_out
-              goback
-           end-if
-
-
-
-
-           display " "
-           display "loan info after putting into ws"
-           display ws_loan_title
-           display ws_loan_amount
-           display ws_loan_interest
-           display ws_loan_terms
-           display ws_loan_additional
-
-           compute ws_loan_payments = ws_loan_terms * 12
-           compute WS_LOAN_INTEREST_P = ws_loan_interest / 100
-           compute ws_monthly_interest = ws_loan_interest / 12
-
-
-
-
-           compute ws_monthly_payment = ws_loan_amount  *
-      -    function annuity(ws_monthly_interest / 100, ws_loan_payments)
-
-           display " "
-           display "loan payments: " ws_loan_payments
-           display "loan interest: " ws_loan_interest_p
-           display "monthly payment " ws_monthly_payment
-
-           OPEN OUTPUT loan_out
-
-
-           if output-format = "HTML" THEN
-              move spaces to ws_output_line
-              STRING
-              "<!DOCTYPE html><html lang = ""en"">" delimited by SIZE
-              "<head><meta charset=""UTF-8"">" delimited by SIZE
-              "<meta name=""viewport""" delimited by SIZE
-              "content=""width=device-width" delimited by SIZE
-              ",initial-scale=1.0"">" delimited by SIZE
-              "<title>" DELIMITED by SIZE
-              function trim (ws_loan_title) delimited by SIZE
-              "</title></head>" delimited by SIZE
-              into ws_output_line
-              move spaces to loan_table
-
-              move function trim(ws_output_line) to loan_table
-              write loan_table
-
-              move spaces to ws_output_line
-              STRING
-              "<body>" DELIMITED BY SIZE
-              "<h1>" DELIMITED BY SIZE
-              function trim (ws_loan_title) delimited by SIZE
-              "</h1>" DELIMITED BY SIZE
-              "<table border=""1"">" DELIMITED BY SIZE
-              into ws_output_line
-              move spaces to loan_table
-              move function trim(ws_output_line) to loan_table
-              write loan_table
-
-              move spaces to ws_output_line
-              STRING
-              "<thead><tr><th>Month</th>" DELIMITED BY SIZE
-              "<th>Monthly Payment</th>" DELIMITED BY SIZE
-              "<th>Interest Paid</th>" DELIMITED BY SIZE
-              "<th>Principal Paid</th>" DELIMITED BY SIZE
-              "<th>Additional Paid</th>" DELIMITED BY SIZE
-              "<th>Total Payment</th>" DELIMITED BY SIZE
-              "<th>New Balance</th>" DELIMITED BY SIZE
-              "</tr></thead>" DELIMITED BY SIZE
-              "<tbody>" DELIMITED BY SIZE
-              into ws_output_line
-              move spaces to loan_table
-              move function trim(ws_output_line) to loan_table
-              write loan_table
-           else
-              move "TEXT" to output-format
-              move ws_loan_title to loan_table
-              write loan_table
-           end-if
-
-           display " "
-           display " "
-           display "-----table-----"
-           display " "
-           display
-           "month|monthlypaynt|interestpaid|princpalpaid|aditinalpaid|"
-           "totalpayment|newbalance"
-
-           if output-format = "TEXT" THEN
-              move spaces to ws_output_line
-              STRING
-                 "month|monthlypaynt|interestpaid|" delimited by size
-                 "princpalpaid|aditinalpaid|" delimited by size
-                 "totalpayment|newbalance" delimited by size
-                 into WS_OUTPUT_LINE
-           end-string
-           move spaces to loan_table
-           move function trim(ws_output_line) to loan_table
-           write loan_table
-           end-if
-
-           perform Amorization until ws_loan_amount = 0
-
-           if output-format = "HTML"
-              move spaces to ws_output_line
-              STRING
-              "</tbody>" DELIMITED BY SIZE
-              "</table>" DELIMITED BY SIZE
-              "</body>" DELIMITED BY SIZE
-              "</html>" DELIMITED BY SIZE
-              into ws_output_line
-              move spaces to loan_table
-              move function trim(ws_output_line) to loan_table
-              write loan_table
-           end-if
-
-
-           close loan_out
-
-
-           GOBACK.
-
-       Amorization.
-           compute ws_month = ws_month + 1
-           compute ws_interest_payment =
-      -      ws_loan_amount * ws_monthly_interest / 1000
-
-           compute ws_principal_payment =
-      -      ws_monthly_payment - ws_interest_payment
-
-           compute ws_total_payment =
-      -      ws_loan_additional + ws_principal_payment
-
-           if (ws_total_payment > ws_loan_amount) THEN
-              compute ws_total_payment = ws_loan_amount
-              compute ws_principal_payment =
-      -       ws_total_payment - ws_interest_payment
-              compute ws_loan_additional = 0
-           end-if
-
-           compute ws_loan_amount =
-      -       ws_loan_amount - ws_total_payment
-
-
-
-
-           MOVE ws_monthly_payment TO ds_monthly_payment.
-           MOVE ws_interest_payment TO ds_interest_payment.
-           MOVE ws_principal_payment TO ds_principal_payment.
-           MOVE ws_total_payment TO ds_total_payment.
-           MOVE ws_loan_amount TO ds_loan_amount.
-           MOVE ws_loan_additional TO ds_loan_additional.
-
-           move spaces to ws_output_line
-           STRING
-              ws_month delimited by size
-              ds_space delimited by size
-              ds_monthly_payment DELIMITED BY SIZE
-              ds_space DELIMITED BY SIZE
-              ds_interest_payment DELIMITED BY SIZE
-              ds_space delimited by SIZE
-              ds_principal_payment DELIMITED BY SIZE
-              ds_space DELIMITED BY SIZE
-              ds_loan_additional DELIMITED BY SIZE
-              ds_space DELIMITED BY SIZE
-              ds_total_payment DELIMITED BY SIZE
-              ds_space DELIMITED BY SIZE
-              ds_loan_amount DELIMITED BY SIZE
-              into WS_OUTPUT_LINE
-           END-STRING
-
-           display ws_output_line(1:90)
-
-           if output-format = "TEXT" THEN
-              move ws_output_line(1:90) to loan_table
-              write loan_table
-           end-if
-
-           if output-format  = "HTML" THEN
-              move spaces to ws_output_line
-              STRING
-               h_tr DELIMITED BY SIZE
-               h_td DELIMITED BY SIZE
-               ws_month DELIMITED BY SIZE
-               h_std DELIMITED BY SIZE
-
-               h_td DELIMITED BY SIZE
-               ds_monthly_payment DELIMITED BY SIZE
-               h_std DELIMITED BY SIZE
-
-               h_td DELIMITED BY SIZE
-               ds_interest_payment DELIMITED BY SIZE
-               h_std DELIMITED BY SIZE
-
-               h_td DELIMITED BY SIZE
-               ds_principal_payment DELIMITED BY SIZE
-               h_std DELIMITED BY SIZE
-
-               h_td DELIMITED BY SIZE
-               ds_loan_additional DELIMITED BY SIZE
-               h_std DELIMITED BY SIZE
-
-               h_td DELIMITED BY SIZE
-               ds_total_payment DELIMITED BY SIZE
-               h_std DELIMITED BY SIZE
-
-               h_td DELIMITED BY SIZE
-               ds_loan_amount DELIMITED BY SIZE
-               h_std DELIMITED BY SIZE
-
-               h_str DELIMITED BY SIZE
-           INTO WS_OUTPUT_LINE
-           END-STRING
-
-              move spaces to loan_table
-              move function trim(ws_output_line) to loan_table
-              write loan_table
-
-
-           end-if
-
-           exit.
-
-       Open-Read-Loan-Info.
-           OPEN INPUT loan_info
-
-           READ loan_info NEXT
-           move loan_record to loan_title
-
-           READ loan_info NEXT
-           move loan_record to loan_amount
-
-           READ loan_info NEXT
-           move loan_record to loan_interest
-
-           READ loan_info NEXT
-           move loan_record to loan_terms
-
-           READ loan_info NEXT
-           if LOANFILE-STATUS = '00'
-              move loan_record to loan_additional
-           END-IF
-
-           CLOSE loan_info
-           exit.
-
-
-
-       Data-Check.
-           display "checking loan amount"
-           move zeroes to ws-input
-           move function trim(loan_amount) to ws-input
-           perform input-check
-           display "valid is " ws-valid-flag
-
-
-           display "checking loan interest"
-           move zeroes to ws-input
-           move function trim(loan_interest) to ws-input
-           perform input-check
-           display "valid is " ws-valid-flag
-
-
-           display "checking loan terms"
-           move zeroes to ws-input
-           move function trim(loan_terms) to ws-input
-           perform input-check
-           display "valid is " ws-valid-flag
-
-
-           display "checking loan additional"
-           move zeroes to ws-input
-           move function trim(loan_additional ) to ws-input
-           perform input-check
-           display "valid is " ws-valid-flag
-
-
-           move loan_title to ws_loan_title
-
-
-
-           exit.
-
-       Input-Check.
-           move function trim(ws-input) to ws-input
-           compute ws-len = function length(
-            function trim(ws-input))
-           compute ws-decimal-count = 0
-
-           display "checking: " function trim(ws-input)
-           display "length is " ws-len
-
-
-           PERFORM varying ws-index from 1 by 1
-           until ws-index > ws-len
-              display " "
-              move ws-input(ws-index:1) to ws-char
-              display "checking character " ws-input(ws-index:1) "at "
-              "index " ws-index
-              if ws-char >= '0' and ws-char <= '9'
-                 display "character " ws-index "is valid"
-                 CONTINUE
-              else
-                 if ws-char = '.'
-                    display "character " ws-index "is decimal"
-                    compute ws-decimal-count = ws-decimal-count + 1
-                    display ws-decimal-count " decimal(s)"
-                 ELSE
-                    move 'N' to ws-valid-flag
-                    EXIT PERFORM
-                 END-IF
-                 if ws-decimal-count > 1
-                    move 'N' to ws-valid-flag
-                    EXIT PERFORM
-                 END-IF
-              END-IF
-
-           END-PERFORM
-           exit.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT loan_info ASSIGN TO INFILE
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS LOANFILE-STATUS.
+            SELECT optional loan_out ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL.
+            SELECT optional loan_master ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS lm-loan-id
+               FILE STATUS IS LOANMSTR-STATUS.
+            SELECT optional checkpoint_file ASSIGN TO CHKPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ck-loan-id
+               FILE STATUS IS CHKPT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD loan_info recording mode f.
+
+       01 loan_file.
+           05 loan_record PIC X(80).
+
+       FD loan_out recording mode f
+            record contains 1000 characters.
+
+       01 loan_table PIC X(1000).
+
+       FD loan_master recording mode f.
+
+       01 loan_master_record.
+           05 lm-loan-id         PIC X(10).
+           05 lm-loan-title      PIC X(40).
+           05 lm-loan-amount     PIC X(15).
+           05 lm-loan-interest   PIC X(15).
+           05 lm-loan-terms      PIC X(15).
+           05 lm-loan-additional PIC X(15).
+
+       FD checkpoint_file recording mode f.
+
+       01 checkpoint_record.
+           05 ck-loan-id             PIC X(10).
+           05 ck-month               PIC 9(4).
+           05 ck-loan-amount         PIC 9(7)V99.
+           05 ck-total-interest      PIC 9(9)V99.
+           05 ck-total-principal     PIC 9(9)V99.
+           05 ck-total-additional    PIC 9(9)V99.
+           05 ck-total-all-payments  PIC 9(9)V99.
+           05 ck-complete            PIC X VALUE "N".
+           05 ck-rate-sched-applied  PIC 9(4).
+           05 ck-loan-interest       PIC 99V99.
+           05 ck-monthly-interest    PIC V999999.
+           05 ck-monthly-payment     PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 loan_title PIC X(80) value zeroes.
+       01 loan_amount PIC X(80) value zeroes.
+       01 loan_interest PIC X(80) value zeroes.
+       01 loan_terms PIC X(80) value zeroes.
+       01 loan_additional PIC X(80) value zero.
+
+       01 ws_loan_title PIC X(40) VALUE ZEROES.
+       01 ws_loan_amount PIC 9(7)v99 VALUE ZEROES.
+       01 ws_loan_interest PIC 99v99 VALUE ZEROES.
+       01 ws_loan_interest_p PIC .9999.
+       01 ws_loan_terms PIC 9(2) VALUE ZEROES.
+       01 ws_loan_additional PIC 9(7)v99 VALUE zero.
+       01 ws_loan_additional_this_month PIC 9(7)v99 VALUE ZERO.
+       01 ws_loan_id PIC X(10) VALUE SPACES.
+
+
+
+       01 ws_monthly_payment PIC 9(7)v99.
+       01 ws_interest_payment PIC 9(7)v99.
+       01 ws_principal_payment PIC 9(7)v99.
+       01 ws_total_payment PIC 9(7)v99.
+       01 ws_actual_payment PIC 9(7)v99.
+
+       01 ds_monthly_payment PIC 9(7).99.
+       01 ds_interest_payment PIC 9(7).99.
+       01 ds_principal_payment PIC 9(7).99.
+       01 ds_total_payment PIC 9(7).99.
+       01 ds_loan_amount PIC 9(7).99.
+       01 ds_loan_additional PIC 9(7).99.
+
+       01 ws_month PIC 9(4) value 0.
+       01 ws_loan_payments PIC 9(3).
+       01 ws_monthly_interest PIC v999999.
+
+      *running totals across the amortization loop (per loan)
+       01 ws_total_interest_paid    PIC 9(9)v99 VALUE ZERO.
+       01 ws_total_principal_paid   PIC 9(9)v99 VALUE ZERO.
+       01 ws_total_additional_paid  PIC 9(9)v99 VALUE ZERO.
+       01 ws_total_all_payments     PIC 9(9)v99 VALUE ZERO.
+       01 ws_months_to_payoff       PIC 9(4)    VALUE ZERO.
+
+       01 ds_total_interest_paid   PIC 9(9).99.
+       01 ds_total_principal_paid  PIC 9(9).99.
+       01 ds_total_additional_paid PIC 9(9).99.
+       01 ds_total_all_payments    PIC 9(9).99.
+
+
+       01 output-format PIC X(4) VALUE ZEROES.
+       01 ws-loan-id-filter PIC X(10) VALUE SPACES.
+       01 ws-more-loans PIC X VALUE "Y".
+           88 ws-more-loans-yes VALUE "Y".
+       01 ws-eof-flag PIC X VALUE "N".
+           88 ws-at-eof VALUE "Y".
+       01 ws-block-has-data PIC X VALUE "N".
+       01 ws-block-preloaded PIC X VALUE "N".
+       01 ws-single-loan-mode PIC X VALUE "N".
+           88 ws-is-single-loan-mode VALUE "Y".
+       01 ws-resume-run PIC X VALUE "N".
+           88 ws-resume-run-yes VALUE "Y".
+       01 ws-checkpoint-found PIC X VALUE "N".
+           88 ws-checkpoint-found-yes VALUE "Y".
+       01 ws-checkpoint-exists-for-loan PIC X VALUE "N".
+       01 ws-checkpoint-complete PIC X VALUE "N".
+       01 ws-purge-done PIC X VALUE "N".
+       01 ws-block-started PIC X VALUE "N".
+
+      *loan_info blocks that don't start with a recognized 2-char tag
+      *are treated as the original untagged 5-line layout (title,
+      *amount, interest, terms, additional) so files built before the
+      *tagged scheme existed still run unchanged; each such block is
+      *given a synthetic id since the untagged layout carries none
+       01 ws-legacy-seq      PIC 9(4) COMP VALUE 0.
+       01 ws-legacy-seq-disp PIC 9(4).
+
+      *validation variables
+
+       01 ws-input pic x(80).
+       01 ws-valid-flag pic x value "Y".
+       01 ws-index pic 9(4) comp VALUE 1.
+       01 ws-len pic 9(4) comp.
+       01 ws-char pic x.
+       01 ws-decimal-count pic 9 value 0.
+       01 ws-err-index pic 9 value 1.
+
+      *per-field validation error detail, one slot per field checked
+      *in Data-Check (1=amount 2=interest 3=terms 4=additional
+      *5=additional schedule 6=rate schedule 7=unrecognized record
+      *tag 8=truncated/malformed loan block 9=loan status 10=loan
+      *lookup). ws-err-sched-entry carries the 1-based position of
+      *the first bad entry within a schedule (slots 5/6 only) so a
+      *480-row additional-payment schedule points at a specific row
+      *instead of just naming the field
+       01 ws-err-table.
+           05 ws-err-entry OCCURS 10 TIMES.
+              10 ws-err-name        PIC X(15).
+              10 ws-err-present     PIC X VALUE "N".
+              10 ws-err-char        PIC X VALUE SPACE.
+              10 ws-err-position    PIC 9(4) VALUE ZERO.
+              10 ws-err-sched-entry PIC 9(4) VALUE ZERO.
+              10 ws-err-reason      PIC X(45) VALUE SPACES.
+       01 ws-err-loop pic 9(2) value 1.
+       01 ds-err-position PIC ZZZ9.
+       01 ds-err-sched-entry   PIC ZZZ9.
+       01 ds-err-sched-entry-x PIC X(4) VALUE SPACES.
+
+      *business-rule guardrails
+       01 ws-min-term-years     PIC 9(2)  VALUE 01.
+       01 ws-max-term-years     PIC 9(2)  VALUE 40.
+       01 ws-min-interest-rate  PIC 99v99 VALUE 00.10.
+       01 ws-max-interest-rate  PIC 99v99 VALUE 25.00.
+
+      *per-month additional-payment schedule -- the month sub-field is
+      *staged as text and only converted to ws-add-sched-month once
+      *Check-Additional-Schedule has run it through Input-Check, the
+      *same as the amount sub-field already was
+       01 ws-add-sched.
+           05 ws-add-sched-count PIC 9(4) COMP VALUE 0.
+           05 ws-add-sched-entry OCCURS 480 TIMES
+                                 INDEXED BY ws-add-idx.
+              10 ws-add-sched-month-x   PIC X(4).
+              10 ws-add-sched-month     PIC 9(4).
+              10 ws-add-sched-amount-x  PIC X(15).
+              10 ws-add-sched-amount    PIC 9(7)v99.
+
+      *rate-change schedule for adjustable rate loans -- month
+      *sub-field staged as text for the same reason as above
+       01 ws-rate-sched.
+           05 ws-rate-sched-count PIC 9(4) COMP VALUE 0.
+           05 ws-rate-sched-entry OCCURS 120 TIMES
+                                  INDEXED BY ws-rate-idx.
+              10 ws-rate-sched-month-x PIC X(4).
+              10 ws-rate-sched-month   PIC 9(4).
+              10 ws-rate-sched-rate-x  PIC X(12).
+              10 ws-rate-sched-rate    PIC 99v99.
+       01 ws-rate-sched-applied PIC 9(4) COMP VALUE 0.
+
+      *set while a loan block is being read off loan_info -- Data-Check
+      *cannot see these directly since its own reset (initialize
+      *ws-err-table) runs after the block is fully read, so each is
+      *carried here and folded into the err table from inside
+      *Data-Check itself
+       01 ws-add-sched-overflow PIC X VALUE "N".
+       01 ws-rate-sched-overflow PIC X VALUE "N".
+       01 ws-bad-tag-flag       PIC X VALUE "N".
+       01 ws-block-truncated    PIC X VALUE "N".
+
+       01  LOANFILE-STATUS     PIC X(2).
+       01  LOANMSTR-STATUS     PIC X(2).
+       01  CHKPT-STATUS        PIC X(2).
+
+       01 ws_output_line PIC X(1000) value spaces.
+       01 ds_space PIC X(3) value " | ".
+       01 ds_comma PIC X(1) value ",".
+
+
+      * HTML stuff
+       01 h_tr pic x(4) value "<tr>".
+       01 h_str pic x(5) value "</tr>".
+       01 h_td pic x(4) value "<td>".
+       01 h_std pic x(5) value "</td>".
+
+
+
+
+
+
+       LINKAGE SECTION.
+       01  parameters.
+           2 parameters-total-length pic 9(4) usage comp.
+           2 parameter-values        pic x(20).
+
+
+      ******************************************************************
+       PROCEDURE DIVISION using parameters.
+       MAIN-LOGIC Section.
+           move parameter-values(1:4) to output-format
+           move parameter-values(5:10) to ws-loan-id-filter
+           move function trim(ws-loan-id-filter) to ws-loan-id-filter
+
+           display "paramter is: " output-format
+           display "loan id filter is: " ws-loan-id-filter
+
+           if ws-loan-id-filter not = spaces
+              move "Y" to ws-single-loan-mode
+           end-if
+
+           perform Open-Checkpoint-File
+
+           if ws-is-single-loan-mode
+              perform Check-For-Resume-By-Key
+           else
+              perform Open-Read-Loan-Info
+              perform Read-Next-Loan-Block
+              move "Y" to ws-block-preloaded
+              perform Check-For-Resume-Batch
+           end-if
+
+           if output-format not = "HTML" and output-format not = "CSV"
+              and output-format not = "GL"
+              move "TEXT" to output-format
+           end-if
+
+           if ws-resume-run-yes
+              OPEN EXTEND loan_out
+           else
+              OPEN OUTPUT loan_out
+           end-if
+
+           if not ws-resume-run-yes
+              if output-format = "HTML"
+                 perform Write-Html-Document-Header
+              end-if
+
+              if output-format = "TEXT"
+                 perform Write-Text-Column-Header
+              end-if
+
+              if output-format = "CSV"
+                 perform Write-Csv-Column-Header
+              end-if
+           end-if
+
+           if ws-is-single-loan-mode
+              perform Process-Single-Loan-By-Key
+           else
+              if ws-block-has-data = "N" and ws-block-truncated = "Y"
+                 perform Write-Truncated-Block-Error
+                 move "N" to ws-block-preloaded
+              end-if
+              perform Process-Next-Batch-Loan
+                 until ws-at-eof
+              close loan_info
+              perform Purge-All-Checkpoints
+           end-if
+
+           if output-format = "HTML"
+              perform Write-Html-Document-Footer
+           end-if
+
+           close loan_out
+           perform Close-Checkpoint-File
+
+           GOBACK.
+
+      ******************************************************************
+      *reads the whole loan_info sequential file, one tagged block
+      *at a time, and drives Data-Check/Amorization per loan.
+      ******************************************************************
+       Process-Next-Batch-Loan.
+           if ws-block-preloaded = "Y"
+              move "N" to ws-block-preloaded
+           else
+              perform Read-Next-Loan-Block
+           end-if
+           if ws-block-has-data = "Y"
+              perform Process-Current-Loan
+           else
+              if ws-block-truncated = "Y"
+                 perform Write-Truncated-Block-Error
+              end-if
+           end-if
+           exit.
+
+       Process-Single-Loan-By-Key.
+           perform Open-Read-Loan-Master
+           if ws-block-has-data = "Y"
+              perform Process-Current-Loan
+              perform Purge-Checkpoint-For-Loan
+           else
+              display "loan id not found on master file: "
+                 ws-loan-id-filter
+              move ws-loan-id-filter to ws_loan_id
+              perform Write-Loan-Not-Found-Error
+           end-if
+           exit.
+
+      ******************************************************************
+      *shared per-loan pipeline used by both batch and by-key modes
+      ******************************************************************
+       Process-Current-Loan.
+           move 0 to ws_month
+           move 0 to ws-rate-sched-applied
+           move zero to ws_total_interest_paid
+           move zero to ws_total_principal_paid
+           move zero to ws_total_additional_paid
+           move zero to ws_total_all_payments
+
+           perform Peek-Checkpoint-Complete
+           if ws-checkpoint-complete = "Y"
+              display "loan already completed on a prior run: "
+                 ws_loan_id
+              if ws-is-single-loan-mode
+                 perform Write-Already-Complete-Note
+              end-if
+              exit paragraph
+           end-if
+
+           display "loan info direct from file"
+           display ws_loan_id
+           display loan_title
+           display loan_amount
+           display loan_interest
+           display loan_terms
+           display loan_additional
+           DISPLAY " "
+
+           perform Data-Check
+
+           if ws-valid-flag not = "Y"
+              if output-format = "CSV" or output-format = "GL"
+                 perform Write-Delimited-Error-Report
+              else
+                 perform Write-Validation-Error-Report
+              end-if
+              move "N" to ws-checkpoint-exists-for-loan
+              perform Mark-Checkpoint-Complete
+              exit paragraph
+           end-if
+
+           display " "
+           display "loan info after putting into ws"
+           display ws_loan_title
+           display ws_loan_amount
+           display ws_loan_interest
+           display ws_loan_terms
+           display ws_loan_additional
+
+           compute ws_loan_payments = ws_loan_terms * 12
+           compute WS_LOAN_INTEREST_P = ws_loan_interest / 100
+           compute ws_monthly_interest = ws_loan_interest / 12
+
+           compute ws_monthly_payment = ws_loan_amount  *
+      -    function annuity(ws_monthly_interest / 100, ws_loan_payments)
+
+           display " "
+           display "loan payments: " ws_loan_payments
+           display "loan interest: " ws_loan_interest_p
+           display "monthly payment " ws_monthly_payment
+
+           perform Read-Checkpoint-For-Loan
+
+           if ws-checkpoint-exists-for-loan not = "Y"
+              if output-format = "HTML"
+                 perform Write-Html-Loan-Header
+              end-if
+
+              if output-format = "TEXT"
+                 move ws_loan_title to loan_table
+                 write loan_table
+              end-if
+           end-if
+
+           display " "
+           display " "
+           display "-----table-----"
+           display " "
+           display
+           "month|monthlypaynt|interestpaid|princpalpaid|aditinalpaid|"
+           "totalpayment|newbalance"
+
+           perform Amorization until ws_loan_amount = 0
+
+           if output-format = "HTML" or output-format = "TEXT"
+              perform Write-Loan-Summary
+           end-if
+
+           if output-format = "HTML"
+              perform Write-Html-Loan-Footer
+           end-if
+
+           perform Mark-Checkpoint-Complete
+           exit.
+
+       Amorization.
+           compute ws_month = ws_month + 1
+
+           perform Apply-Rate-Change-If-Due
+           perform Lookup-Additional-For-Month
+
+           compute ws_interest_payment =
+      -      ws_loan_amount * ws_monthly_interest / 1000
+
+           compute ws_principal_payment =
+      -      ws_monthly_payment - ws_interest_payment
+
+           compute ws_total_payment =
+      -      ws_loan_additional_this_month + ws_principal_payment
+
+           if (ws_total_payment > ws_loan_amount) THEN
+              compute ws_total_payment = ws_loan_amount
+              compute ws_principal_payment =
+      -       ws_total_payment - ws_interest_payment
+              compute ws_loan_additional_this_month = 0
+           end-if
+
+           compute ws_loan_amount =
+      -       ws_loan_amount - ws_total_payment
+
+           compute ws_actual_payment =
+      -       ws_interest_payment + ws_total_payment
+
+           add ws_interest_payment to ws_total_interest_paid
+           add ws_principal_payment to ws_total_principal_paid
+           add ws_loan_additional_this_month to ws_total_additional_paid
+           add ws_actual_payment to ws_total_all_payments
+           move ws_month to ws_months_to_payoff
+
+
+           MOVE ws_monthly_payment TO ds_monthly_payment.
+           MOVE ws_interest_payment TO ds_interest_payment.
+           MOVE ws_principal_payment TO ds_principal_payment.
+           MOVE ws_total_payment TO ds_total_payment.
+           MOVE ws_loan_amount TO ds_loan_amount.
+           MOVE ws_loan_additional_this_month TO ds_loan_additional.
+
+           move spaces to ws_output_line
+           STRING
+              ws_month delimited by size
+              ds_space delimited by size
+              ds_monthly_payment DELIMITED BY SIZE
+              ds_space DELIMITED BY SIZE
+              ds_interest_payment DELIMITED BY SIZE
+              ds_space delimited by SIZE
+              ds_principal_payment DELIMITED BY SIZE
+              ds_space DELIMITED BY SIZE
+              ds_loan_additional DELIMITED BY SIZE
+              ds_space DELIMITED BY SIZE
+              ds_total_payment DELIMITED BY SIZE
+              ds_space DELIMITED BY SIZE
+              ds_loan_amount DELIMITED BY SIZE
+              into WS_OUTPUT_LINE
+           END-STRING
+
+           display ws_output_line(1:90)
+
+           if output-format = "TEXT" THEN
+              move ws_output_line(1:90) to loan_table
+              write loan_table
+           end-if
+
+              if output-format  = "HTML" THEN
+                 move spaces to ws_output_line
+                 STRING
+                  h_tr DELIMITED BY SIZE
+                  h_td DELIMITED BY SIZE
+                  ws_month DELIMITED BY SIZE
+                  h_std DELIMITED BY SIZE
+
+                  h_td DELIMITED BY SIZE
+                  ds_monthly_payment DELIMITED BY SIZE
+                  h_std DELIMITED BY SIZE
+
+                  h_td DELIMITED BY SIZE
+                  ds_interest_payment DELIMITED BY SIZE
+                  h_std DELIMITED BY SIZE
+
+                  h_td DELIMITED BY SIZE
+                  ds_principal_payment DELIMITED BY SIZE
+                  h_std DELIMITED BY SIZE
+
+                  h_td DELIMITED BY SIZE
+                  ds_loan_additional DELIMITED BY SIZE
+                  h_std DELIMITED BY SIZE
+
+                  h_td DELIMITED BY SIZE
+                  ds_total_payment DELIMITED BY SIZE
+                  h_std DELIMITED BY SIZE
+
+                  h_td DELIMITED BY SIZE
+                  ds_loan_amount DELIMITED BY SIZE
+                  h_std DELIMITED BY SIZE
+
+                  h_str DELIMITED BY SIZE
+              INTO WS_OUTPUT_LINE
+              END-STRING
+
+                 move spaces to loan_table
+                 move function trim(ws_output_line) to loan_table
+                 write loan_table
+              end-if
+
+              if output-format = "CSV" THEN
+                 move spaces to ws_output_line
+                 STRING
+                    function trim(ws_loan_id) DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ws_month DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_monthly_payment DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_interest_payment DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_principal_payment DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_loan_additional DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_total_payment DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_loan_amount DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    into WS_OUTPUT_LINE
+                 END-STRING
+                 move spaces to loan_table
+                 move function trim(ws_output_line) to loan_table
+                 write loan_table
+              end-if
+
+              if output-format = "GL" THEN
+                 move spaces to ws_output_line
+                 STRING
+                    function trim(ws_loan_id) DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ws_month DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_interest_payment DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_principal_payment DELIMITED BY SIZE
+                    ds_comma DELIMITED BY SIZE
+                    ds_loan_additional DELIMITED BY SIZE
+                    into WS_OUTPUT_LINE
+                 END-STRING
+                 move spaces to loan_table
+                 move function trim(ws_output_line) to loan_table
+                 write loan_table
+              end-if
+
+           move "N" to ws-checkpoint-complete
+           perform Write-Checkpoint
+
+           exit.
+
+      ******************************************************************
+      *looks up the extra-principal amount scheduled for the current
+      *month; falls back to the flat constant when no schedule was
+      *supplied for this loan so single-record loans keep working.
+      ******************************************************************
+       Lookup-Additional-For-Month.
+           if ws-add-sched-count = 0
+              move ws_loan_additional to ws_loan_additional_this_month
+           else
+              move 0 to ws_loan_additional_this_month
+              perform varying ws-add-idx from 1 by 1
+                 until ws-add-idx > ws-add-sched-count
+                 if ws-add-sched-month(ws-add-idx) = ws_month
+                    move ws-add-sched-amount(ws-add-idx)
+                       to ws_loan_additional_this_month
+                 end-if
+              end-perform
+           end-if
+           exit.
+
+      ******************************************************************
+      *recomputes the monthly rate and recasts the monthly payment
+      *(via FUNCTION ANNUITY on the remaining balance/term) whenever
+      *ws_month reaches the next entry in the rate-change schedule.
+      ******************************************************************
+       Apply-Rate-Change-If-Due.
+           if ws-rate-sched-count > 0
+              perform varying ws-rate-idx from 1 by 1
+                 until ws-rate-idx > ws-rate-sched-count
+                 if ws-rate-sched-month(ws-rate-idx) = ws_month and
+                    ws-rate-sched-month(ws-rate-idx) >
+                       ws-rate-sched-applied
+                    move ws-rate-sched-rate(ws-rate-idx)
+                       to ws_loan_interest
+                    move ws-rate-sched-month(ws-rate-idx)
+                       to ws-rate-sched-applied
+                    compute WS_LOAN_INTEREST_P = ws_loan_interest / 100
+                    compute ws_monthly_interest = ws_loan_interest / 12
+                    compute ws_loan_payments =
+      -                (ws_loan_terms * 12) - ws_month + 1
+                    compute ws_monthly_payment = ws_loan_amount *
+      -                function annuity(ws_monthly_interest / 100,
+      -                                 ws_loan_payments)
+                    display "rate change applied at month " ws_month
+                    display "new monthly interest " ws_loan_interest_p
+                    display "new monthly payment " ws_monthly_payment
+                 end-if
+              end-perform
+           end-if
+           exit.
+
+      ******************************************************************
+      *closing totals line, written once the loan is fully paid off
+      ******************************************************************
+       Write-Loan-Summary.
+           MOVE ws_total_interest_paid   TO ds_total_interest_paid.
+           MOVE ws_total_principal_paid  TO ds_total_principal_paid.
+           MOVE ws_total_additional_paid TO ds_total_additional_paid.
+           MOVE ws_total_all_payments    TO ds_total_all_payments.
+
+           if output-format = "TEXT"
+              move spaces to ws_output_line
+              STRING
+                 "TOTALS" delimited by size
+                 ds_space delimited by size
+                 "months to payoff " delimited by size
+                 ws_months_to_payoff delimited by size
+                 ds_space delimited by size
+                 "total interest " delimited by size
+                 ds_total_interest_paid delimited by size
+                 ds_space delimited by size
+                 "total principal " delimited by size
+                 ds_total_principal_paid delimited by size
+                 ds_space delimited by size
+                 "total additional " delimited by size
+                 ds_total_additional_paid delimited by size
+                 ds_space delimited by size
+                 "total paid " delimited by size
+                 ds_total_all_payments delimited by size
+                 into ws_output_line
+              end-string
+              move spaces to loan_table
+              move function trim(ws_output_line) to loan_table
+              write loan_table
+           end-if
+
+           if output-format = "HTML"
+              move spaces to ws_output_line
+              STRING
+                 "<tfoot><tr><td colspan=""7"">" delimited by size
+                 "Months to payoff: " delimited by size
+                 ws_months_to_payoff delimited by size
+                 " | Total interest: " delimited by size
+                 ds_total_interest_paid delimited by size
+                 " | Total principal: " delimited by size
+                 ds_total_principal_paid delimited by size
+                 " | Total additional: " delimited by size
+                 ds_total_additional_paid delimited by size
+                 " | Total paid: " delimited by size
+                 ds_total_all_payments delimited by size
+                 "</td></tr></tfoot>" delimited by size
+                 into ws_output_line
+              end-string
+              move spaces to loan_table
+              move function trim(ws_output_line) to loan_table
+              write loan_table
+           end-if
+           exit.
+
+      ******************************************************************
+      *output document scaffolding, one paragraph per output mode
+      ******************************************************************
+       Write-Html-Document-Header.
+           move spaces to ws_output_line
+           STRING
+           "<!DOCTYPE html><html lang = ""en"">" delimited by SIZE
+           "<head><meta charset=""UTF-8"">" delimited by SIZE
+           "<meta name=""viewport""" delimited by SIZE
+           "content=""width=device-width" delimited by SIZE
+           ",initial-scale=1.0"">" delimited by SIZE
+           "<title>Loan Amortization</title></head>" delimited by SIZE
+           "<body>" delimited by size
+           into ws_output_line
+           move spaces to loan_table
+           move function trim(ws_output_line) to loan_table
+           write loan_table
+           exit.
+
+       Write-Html-Document-Footer.
+           move spaces to ws_output_line
+           STRING
+              "</body>" DELIMITED BY SIZE
+              "</html>" DELIMITED BY SIZE
+              into ws_output_line
+           move spaces to loan_table
+           move function trim(ws_output_line) to loan_table
+           write loan_table
+           exit.
+
+       Write-Html-Loan-Header.
+           move spaces to ws_output_line
+           STRING
+           "<h1>" DELIMITED BY SIZE
+           function trim (ws_loan_id) delimited by size
+           " - " delimited by size
+           function trim (ws_loan_title) delimited by SIZE
+           "</h1>" DELIMITED BY SIZE
+           "<table border=""1"">" DELIMITED BY SIZE
+           into ws_output_line
+           move spaces to loan_table
+           move function trim(ws_output_line) to loan_table
+           write loan_table
+
+           move spaces to ws_output_line
+           STRING
+           "<thead><tr><th>Month</th>" DELIMITED BY SIZE
+           "<th>Monthly Payment</th>" DELIMITED BY SIZE
+           "<th>Interest Paid</th>" DELIMITED BY SIZE
+           "<th>Principal Paid</th>" DELIMITED BY SIZE
+           "<th>Additional Paid</th>" DELIMITED BY SIZE
+           "<th>Total Payment</th>" DELIMITED BY SIZE
+           "<th>New Balance</th>" DELIMITED BY SIZE
+           "</tr></thead>" DELIMITED BY SIZE
+           "<tbody>" DELIMITED BY SIZE
+           into ws_output_line
+           move spaces to loan_table
+           move function trim(ws_output_line) to loan_table
+           write loan_table
+           exit.
+
+       Write-Html-Loan-Footer.
+           move spaces to ws_output_line
+           STRING
+              "</tbody>" DELIMITED BY SIZE
+              "</table>" DELIMITED BY SIZE
+              into ws_output_line
+           move spaces to loan_table
+           move function trim(ws_output_line) to loan_table
+           write loan_table
+           exit.
+
+       Write-Text-Column-Header.
+           move spaces to ws_output_line
+           STRING
+              "month|monthlypaynt|interestpaid|" delimited by size
+              "princpalpaid|aditinalpaid|" delimited by size
+              "totalpayment|newbalance" delimited by size
+              into WS_OUTPUT_LINE
+           end-string
+           move spaces to loan_table
+           move function trim(ws_output_line) to loan_table
+           write loan_table
+           exit.
+
+      ******************************************************************
+      *the last three columns are blank on every normal amortization
+      *row and are only populated by Write-Delimited-Error-Report, so
+      *an error row is the same width as a data row instead of a
+      *shorter row that would shift a spreadsheet or GL loader out of
+      *column
+      ******************************************************************
+       Write-Csv-Column-Header.
+           move spaces to ws_output_line
+           STRING
+              "LoanID,Month,MonthlyPayment,InterestPaid,"
+                 delimited by size
+              "PrincipalPaid,AdditionalPaid,TotalPayment,NewBalance,"
+                 delimited by size
+              "ErrorField,ErrorReason,ScheduleEntry"
+                 delimited by size
+              into ws_output_line
+           end-string
+           move spaces to loan_table
+           move function trim(ws_output_line) to loan_table
+           write loan_table
+           exit.
+
+      ******************************************************************
+      *writes one report line per invalid field, showing the bad
+      *character/position the character scan found (or the business
+      *rule that rejected an otherwise-numeric value). when the field
+      *is an additional-payment or rate-change schedule, ENTRY: gives
+      *the 1-based position of the first bad row in that schedule
+      ******************************************************************
+       Write-Validation-Error-Report.
+           move spaces to loan_table
+           move "VALIDATION ERRORS" to loan_table
+           write loan_table
+
+           perform varying ws-err-loop from 1 by 1
+              until ws-err-loop > 10
+              if ws-err-present(ws-err-loop) = "Y"
+                 move ws-err-position(ws-err-loop) to ds-err-position
+                 move spaces to ws_output_line
+                 STRING
+                    "FIELD: " delimited by size
+                    function trim(ws-err-name(ws-err-loop))
+                       delimited by size
+                    " | POSITION: " delimited by size
+                    ds-err-position delimited by size
+                    " | CHAR: " delimited by size
+                    ws-err-char(ws-err-loop) delimited by size
+                    " | REASON: " delimited by size
+                    function trim(ws-err-reason(ws-err-loop))
+                       delimited by size
+                    into ws_output_line
+                 end-string
+                 if ws-err-sched-entry(ws-err-loop) > 0
+                    move ws-err-sched-entry(ws-err-loop)
+                       to ds-err-sched-entry
+                    string
+                       function trim(ws_output_line) delimited by size
+                       " | ENTRY: " delimited by size
+                       ds-err-sched-entry delimited by size
+                       into ws_output_line
+                    end-string
+                 end-if
+                 move spaces to loan_table
+                 move function trim(ws_output_line) to loan_table
+                 write loan_table
+              end-if
+           end-perform
+           exit.
+
+      ******************************************************************
+      *machine-readable equivalent of Write-Validation-Error-Report,
+      *used for CSV/GL so a bad loan comes through as one comma
+      *delimited row per invalid field (flagged in the status column)
+      *instead of free text that would break a downstream feed. the
+      *row is padded out to the same column count as a normal data
+      *row for that format (blank amount columns, "ERROR" where the
+      *month goes) with the field/reason/schedule-entry appended as
+      *extra columns, so an error row never shifts a normal row out
+      *of column under one shared header
+      ******************************************************************
+       Write-Delimited-Error-Report.
+           perform varying ws-err-loop from 1 by 1
+              until ws-err-loop > 10
+              if ws-err-present(ws-err-loop) = "Y"
+                 move spaces to ws_output_line
+                 move spaces to ds-err-sched-entry-x
+                 if ws-err-sched-entry(ws-err-loop) > 0
+                    move ws-err-sched-entry(ws-err-loop)
+                       to ds-err-sched-entry
+                    move ds-err-sched-entry to ds-err-sched-entry-x
+                 end-if
+                 if output-format = "GL"
+                    STRING
+                       function trim(ws_loan_id) delimited by size
+                       ds_comma delimited by size
+                       "ERROR" delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       function trim(ws-err-name(ws-err-loop))
+                          delimited by size
+                       ds_comma delimited by size
+                       function trim(ws-err-reason(ws-err-loop))
+                          delimited by size
+                       ds_comma delimited by size
+                       function trim(ds-err-sched-entry-x)
+                          delimited by size
+                       into ws_output_line
+                    end-string
+                 else
+                    STRING
+                       function trim(ws_loan_id) delimited by size
+                       ds_comma delimited by size
+                       "ERROR" delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       ds_comma delimited by size
+                       function trim(ws-err-name(ws-err-loop))
+                          delimited by size
+                       ds_comma delimited by size
+                       function trim(ws-err-reason(ws-err-loop))
+                          delimited by size
+                       ds_comma delimited by size
+                       function trim(ds-err-sched-entry-x)
+                          delimited by size
+                       into ws_output_line
+                    end-string
+                 end-if
+                 move spaces to loan_table
+                 move function trim(ws_output_line) to loan_table
+                 write loan_table
+              end-if
+           end-perform
+           exit.
+
+      ******************************************************************
+      *a block that never reached its EL marker before end of file
+      *never runs through Data-Check (there is no complete loan to
+      *check), so it needs its own route onto OUTFILE -- otherwise the
+      *only sign of trouble is a console warning nobody downstream of
+      *this batch job will ever see
+      ******************************************************************
+       Write-Truncated-Block-Error.
+           initialize ws-err-table
+           move "record format" to ws-err-name(8)
+           move "Y" to ws-err-present(8)
+           move "truncated loan block discarded at end of file"
+              to ws-err-reason(8)
+           if output-format = "CSV" or output-format = "GL"
+              perform Write-Delimited-Error-Report
+           else
+              perform Write-Validation-Error-Report
+           end-if
+           exit.
+
+      ******************************************************************
+      *a loan skipped because a prior run already carried it through
+      *to completion (see Peek-Checkpoint-Complete) is silent by
+      *design for a batch resume -- its rows are already sitting in
+      *OUTFILE from that prior run. a single by-key lookup has no
+      *such history for the caller to fall back on, so that path
+      *alone routes the same condition onto OUTFILE too, instead of
+      *handing back what would otherwise look like an empty report
+      ******************************************************************
+       Write-Already-Complete-Note.
+           initialize ws-err-table
+           move "loan status" to ws-err-name(9)
+           move "Y" to ws-err-present(9)
+           move "loan already completed on a prior run"
+              to ws-err-reason(9)
+           if output-format = "CSV" or output-format = "GL"
+              perform Write-Delimited-Error-Report
+           else
+              perform Write-Validation-Error-Report
+           end-if
+           exit.
+
+      ******************************************************************
+      *a by-key lookup for an id that isn't on the master file gets
+      *the same OUTFILE treatment as every other rejected loan --
+      *previously this was a console-only message, leaving the caller
+      *of the lookup with an unexplained empty report
+      ******************************************************************
+       Write-Loan-Not-Found-Error.
+           initialize ws-err-table
+           move "loan lookup" to ws-err-name(10)
+           move "Y" to ws-err-present(10)
+           move "requested loan id not found on master file"
+              to ws-err-reason(10)
+           if output-format = "CSV" or output-format = "GL"
+              perform Write-Delimited-Error-Report
+           else
+              perform Write-Validation-Error-Report
+           end-if
+           exit.
+
+      ******************************************************************
+      *reads a single tagged loan block from loan_info (used by the
+      *batch path). tags: TI=title/id AM=amount IN=interest TR=terms
+      *AD=flat additional AP=per-month additional RT=rate change
+      *EL=end of this loan's block
+      ******************************************************************
+       Open-Read-Loan-Info.
+           OPEN INPUT loan_info
+           exit.
+
+       Read-Next-Loan-Block.
+           move spaces to loan_title loan_amount loan_interest
+           move spaces to loan_terms loan_additional ws_loan_id
+           move 0 to ws-add-sched-count
+           move 0 to ws-rate-sched-count
+           move "N" to ws-block-has-data
+           move "N" to ws-block-started
+           move "N" to ws-add-sched-overflow
+           move "N" to ws-rate-sched-overflow
+           move "N" to ws-bad-tag-flag
+           move "N" to ws-block-truncated
+
+           perform Read-One-Loan-Info-Record
+              until ws-block-has-data = "Y" or ws-at-eof
+
+           if ws-at-eof and ws-block-has-data = "N"
+              and ws-block-started = "Y"
+              move "Y" to ws-block-truncated
+              display "warning: truncated loan block discarded at "
+                 "end of file, last loan id read: " ws_loan_id
+           end-if
+           exit.
+
+       Read-One-Loan-Info-Record.
+           READ loan_info NEXT
+           if LOANFILE-STATUS = "10"
+              move "Y" to ws-eof-flag
+           else
+              if ws-block-started = "N" and
+                 loan_record(1:2) not = "TI" and
+                 loan_record(1:2) not = "AM" and
+                 loan_record(1:2) not = "IN" and
+                 loan_record(1:2) not = "TR" and
+                 loan_record(1:2) not = "AD" and
+                 loan_record(1:2) not = "AP" and
+                 loan_record(1:2) not = "RT" and
+                 loan_record(1:2) not = "EL"
+                 perform Read-Legacy-Loan-Block
+              else
+                 move "Y" to ws-block-started
+                 evaluate loan_record(1:2)
+                    when "TI"
+                       move loan_record(3:10) to ws_loan_id
+                       move loan_record(13:40) to loan_title
+                    when "AM"
+                       move loan_record(3:15) to loan_amount
+                    when "IN"
+                       move loan_record(3:15) to loan_interest
+                    when "TR"
+                       move loan_record(3:15) to loan_terms
+                    when "AD"
+                       move loan_record(3:15) to loan_additional
+                    when "AP"
+                       if ws-add-sched-count < 480
+                          add 1 to ws-add-sched-count
+                          move loan_record(3:4) to
+                             ws-add-sched-month-x(ws-add-sched-count)
+                          move loan_record(7:15) to
+                             ws-add-sched-amount-x(ws-add-sched-count)
+                       else
+                          move "Y" to ws-add-sched-overflow
+                       end-if
+                    when "RT"
+                       if ws-rate-sched-count < 120
+                          add 1 to ws-rate-sched-count
+                          move loan_record(3:4) to
+                             ws-rate-sched-month-x(ws-rate-sched-count)
+                          move loan_record(7:12) to
+                             ws-rate-sched-rate-x(ws-rate-sched-count)
+                       else
+                          move "Y" to ws-rate-sched-overflow
+                       end-if
+                    when "EL"
+                       move "Y" to ws-block-has-data
+                    when other
+                       move "Y" to ws-bad-tag-flag
+                       display "warning: unrecognized record tag '"
+                          loan_record(1:2) "' skipped for loan "
+                          ws_loan_id
+                 end-evaluate
+              end-if
+           end-if
+           exit.
+
+      ******************************************************************
+      *a block whose first record doesn't start with a recognized tag
+      *is the original untagged layout -- one loan is exactly five
+      *positional lines (title, amount, interest, terms, additional)
+      *with no id of its own, the same shape Open-Read-Loan-Info read
+      *before the tagged scheme existed. a synthetic id is assigned so
+      *these loans still work with checkpointing and single-loan-key
+      *lookups, which key everything off ws_loan_id
+      ******************************************************************
+       Read-Legacy-Loan-Block.
+           move "Y" to ws-block-started
+           move loan_record to loan_title
+           add 1 to ws-legacy-seq
+           move ws-legacy-seq to ws-legacy-seq-disp
+           move spaces to ws_loan_id
+           string "LEGACY" delimited by size
+              ws-legacy-seq-disp delimited by size
+              into ws_loan_id
+           end-string
+
+           read loan_info next
+           if LOANFILE-STATUS = "10"
+              move "Y" to ws-eof-flag
+           else
+              move loan_record to loan_amount
+              read loan_info next
+              if LOANFILE-STATUS = "10"
+                 move "Y" to ws-eof-flag
+              else
+                 move loan_record to loan_interest
+                 read loan_info next
+                 if LOANFILE-STATUS = "10"
+                    move "Y" to ws-eof-flag
+                 else
+                    move loan_record to loan_terms
+                    read loan_info next
+                    if LOANFILE-STATUS = "10"
+                       move "Y" to ws-eof-flag
+                    else
+                       move loan_record to loan_additional
+                       move "Y" to ws-block-has-data
+                    end-if
+                 end-if
+              end-if
+           end-if
+           exit.
+
+      ******************************************************************
+      *pulls a single loan by key from the indexed master file, for
+      *on-demand single-loan runs (loan id supplied on the parameter)
+      ******************************************************************
+       Open-Read-Loan-Master.
+           move spaces to loan_title loan_amount loan_interest
+           move spaces to loan_terms loan_additional
+           move 0 to ws-add-sched-count
+           move 0 to ws-rate-sched-count
+           move "N" to ws-block-has-data
+           move "N" to ws-add-sched-overflow
+           move "N" to ws-rate-sched-overflow
+           move "N" to ws-bad-tag-flag
+           move "N" to ws-block-truncated
+
+           OPEN INPUT loan_master
+           if LOANMSTR-STATUS not = "00"
+              display "loan master file not available, status "
+                 LOANMSTR-STATUS
+              move "N" to ws-block-has-data
+           else
+              move ws-loan-id-filter to lm-loan-id
+              READ loan_master KEY IS lm-loan-id
+                 INVALID KEY
+                    move "N" to ws-block-has-data
+                 NOT INVALID KEY
+                    move lm-loan-id to ws_loan_id
+                    move lm-loan-title to loan_title
+                    move lm-loan-amount to loan_amount
+                    move lm-loan-interest to loan_interest
+                    move lm-loan-terms to loan_terms
+                    move lm-loan-additional to loan_additional
+                    move "Y" to ws-block-has-data
+              end-read
+              CLOSE loan_master
+           end-if
+           exit.
+
+      ******************************************************************
+      *checkpoint/restart support for the amortization loop
+      ******************************************************************
+       Open-Checkpoint-File.
+           OPEN I-O checkpoint_file
+           if CHKPT-STATUS = "35"
+              OPEN OUTPUT checkpoint_file
+              CLOSE checkpoint_file
+              OPEN I-O checkpoint_file
+           end-if
+           exit.
+
+       Close-Checkpoint-File.
+           CLOSE checkpoint_file
+           exit.
+
+      ******************************************************************
+      *a prior run leaves a checkpoint record behind only when it was
+      *interrupted partway through a loan; resume detection is scoped
+      *to the specific loan id about to be processed rather than
+      *asking whether the checkpoint file holds any record at all, so
+      *a stale checkpoint left by an unrelated lookup or a different
+      *portfolio file can't make an unrelated run wrongly append to
+      *(or skip a header on) OUTFILE
+      ******************************************************************
+       Check-For-Resume-By-Key.
+           move "N" to ws-resume-run
+           move ws-loan-id-filter to ck-loan-id
+           READ checkpoint_file KEY IS ck-loan-id
+              INVALID KEY
+                 move "N" to ws-resume-run
+              NOT INVALID KEY
+                 move "Y" to ws-resume-run
+           end-read
+           exit.
+
+       Check-For-Resume-Batch.
+           move "N" to ws-resume-run
+           if ws-block-has-data = "Y"
+              move ws_loan_id to ck-loan-id
+              READ checkpoint_file KEY IS ck-loan-id
+                 INVALID KEY
+                    move "N" to ws-resume-run
+                 NOT INVALID KEY
+                    move "Y" to ws-resume-run
+              end-read
+           end-if
+           exit.
+
+      ******************************************************************
+      *read-only check of a loan's checkpoint status that does not
+      *disturb ws_month/ws_loan_amount/the running totals -- used up
+      *front to decide whether a loan already finished on a prior run
+      *can be skipped outright instead of being reprocessed
+      ******************************************************************
+       Peek-Checkpoint-Complete.
+           move "N" to ws-checkpoint-complete
+           move ws_loan_id to ck-loan-id
+           READ checkpoint_file KEY IS ck-loan-id
+              INVALID KEY
+                 move "N" to ws-checkpoint-complete
+              NOT INVALID KEY
+                 move ck-complete to ws-checkpoint-complete
+           end-read
+           exit.
+
+       Read-Checkpoint-For-Loan.
+           move "N" to ws-checkpoint-exists-for-loan
+           move ws_loan_id to ck-loan-id
+           READ checkpoint_file KEY IS ck-loan-id
+              INVALID KEY
+                 move "N" to ws-checkpoint-exists-for-loan
+                 move 0 to ck-month
+              NOT INVALID KEY
+                 move "Y" to ws-checkpoint-exists-for-loan
+                 move ck-month to ws_month
+                 move ck-loan-amount to ws_loan_amount
+                 move ck-total-interest to ws_total_interest_paid
+                 move ck-total-principal to ws_total_principal_paid
+                 move ck-total-additional to ws_total_additional_paid
+                 move ck-total-all-payments to ws_total_all_payments
+                 move ck-rate-sched-applied to ws-rate-sched-applied
+                 move ck-loan-interest to ws_loan_interest
+                 move ck-monthly-interest to ws_monthly_interest
+                 move ck-monthly-payment to ws_monthly_payment
+                 display "resuming loan " ws_loan_id
+                    " from month " ws_month
+           end-read
+           exit.
+
+      ******************************************************************
+      *checkpointed every month so ck-month always matches the last
+      *row actually written to OUTFILE -- this is what lets a resumed
+      *run pick up at exactly the next month with no gap and no
+      *duplicate rows
+      ******************************************************************
+       Write-Checkpoint.
+           move ws_loan_id to ck-loan-id
+           move ws_month to ck-month
+           move ws_loan_amount to ck-loan-amount
+           move ws_total_interest_paid to ck-total-interest
+           move ws_total_principal_paid to ck-total-principal
+           move ws_total_additional_paid to ck-total-additional
+           move ws_total_all_payments to ck-total-all-payments
+           move ws-checkpoint-complete to ck-complete
+           move ws-rate-sched-applied to ck-rate-sched-applied
+           move ws_loan_interest to ck-loan-interest
+           move ws_monthly_interest to ck-monthly-interest
+           move ws_monthly_payment to ck-monthly-payment
+
+           if ws-checkpoint-exists-for-loan = "Y"
+              REWRITE checkpoint_record
+           else
+              WRITE checkpoint_record
+              move "Y" to ws-checkpoint-exists-for-loan
+           end-if
+           exit.
+
+      ******************************************************************
+      *a finished loan's checkpoint is kept, not deleted, and flagged
+      *complete so a resumed run can tell "already fully written to
+      *OUTFILE" apart from "never started" and skip it outright
+      ******************************************************************
+       Mark-Checkpoint-Complete.
+           move "Y" to ws-checkpoint-complete
+           perform Write-Checkpoint
+           exit.
+
+      ******************************************************************
+      *once a batch run reaches true end of file, every checkpoint in
+      *the file belongs to loans that finished normally -- clear them
+      *all so the next run starts clean rather than mistaking this
+      *run's completion markers for signs of an interrupted one
+      ******************************************************************
+       Purge-All-Checkpoints.
+           move "N" to ws-purge-done
+           move spaces to ck-loan-id
+           START checkpoint_file KEY IS NOT LESS THAN ck-loan-id
+              INVALID KEY
+                 move "Y" to ws-purge-done
+           end-start
+           perform Purge-Next-Checkpoint until ws-purge-done = "Y"
+           exit.
+
+       Purge-Next-Checkpoint.
+           READ checkpoint_file NEXT RECORD
+              AT END
+                 move "Y" to ws-purge-done
+              NOT AT END
+                 DELETE checkpoint_file RECORD
+           end-read
+           exit.
+
+      ******************************************************************
+      *an on-demand single-loan lookup finishes the one loan it was
+      *asked for and has no portfolio left to resume, so its own
+      *completion marker must not survive the run -- otherwise
+      *Check-For-Resume would see it on the very next invocation
+      *(another lookup, or an unrelated batch job) and wrongly append
+      *to OUTFILE instead of starting a clean file
+      ******************************************************************
+       Purge-Checkpoint-For-Loan.
+           move ws_loan_id to ck-loan-id
+           DELETE checkpoint_file RECORD
+              INVALID KEY
+                 continue
+           end-delete
+           exit.
+
+
+       Data-Check.
+           move "Y" to ws-valid-flag
+           initialize ws-err-table
+           move "loan amount" to ws-err-name(1)
+           move "loan interest" to ws-err-name(2)
+           move "loan terms" to ws-err-name(3)
+           move "loan additional" to ws-err-name(4)
+           move "additional schedule" to ws-err-name(5)
+           move "rate schedule" to ws-err-name(6)
+           move "record tag" to ws-err-name(7)
+           move "record format" to ws-err-name(8)
+
+           if ws-add-sched-overflow = "Y"
+              move "N" to ws-valid-flag
+              move "Y" to ws-err-present(5)
+              move "too many additional-payment schedule entries"
+                 to ws-err-reason(5)
+           end-if
+
+           if ws-rate-sched-overflow = "Y"
+              move "N" to ws-valid-flag
+              move "Y" to ws-err-present(6)
+              move "too many rate-change schedule entries"
+                 to ws-err-reason(6)
+           end-if
+
+           if ws-bad-tag-flag = "Y"
+              move "N" to ws-valid-flag
+              move "Y" to ws-err-present(7)
+              move "unrecognized record tag in loan block"
+                 to ws-err-reason(7)
+           end-if
+
+           display "checking loan amount"
+           move zeroes to ws-input
+           move function trim(loan_amount) to ws-input
+           move 1 to ws-err-index
+           perform input-check
+           display "valid is " ws-valid-flag
+
+
+           display "checking loan interest"
+           move zeroes to ws-input
+           move function trim(loan_interest) to ws-input
+           move 2 to ws-err-index
+           perform input-check
+           display "valid is " ws-valid-flag
+
+
+           display "checking loan terms"
+           move zeroes to ws-input
+           move function trim(loan_terms) to ws-input
+           move 3 to ws-err-index
+           perform input-check
+           display "valid is " ws-valid-flag
+
+
+           display "checking loan additional"
+           move zeroes to ws-input
+           move function trim(loan_additional ) to ws-input
+           move 4 to ws-err-index
+           perform input-check
+           display "valid is " ws-valid-flag
+
+
+           move loan_title to ws_loan_title
+
+           if ws-valid-flag = "Y" THEN
+              compute WS_LOAN_AMOUNT = function numval(loan_amount)
+              compute ws_loan_interest  = function numval(loan_interest)
+              compute ws_loan_terms = function numval(loan_terms)
+              compute ws_loan_additional = function numval(
+               loan_additional(1:18) )
+
+              perform Range-Check-Loan-Amount
+              perform Range-Check-Loan-Interest
+              perform Range-Check-Loan-Terms
+              perform Check-Additional-Schedule
+              perform Check-Rate-Schedule
+           end-if
+
+           exit.
+
+      ******************************************************************
+      *converts and range-checks each AP (per-month additional) entry
+      *the same way the flat fields above are checked -- through
+      *Input-Check and FUNCTION NUMVAL, not a raw alphanumeric move.
+      *the month sub-field is checked the same way as the amount
+      *sub-field, and the first entry to fail either check has its
+      *1-based position captured in ws-err-sched-entry(5) so the
+      *report can point at the specific row that's wrong
+      ******************************************************************
+       Check-Additional-Schedule.
+           if ws-add-sched-count > 0
+              perform varying ws-add-idx from 1 by 1
+                 until ws-add-idx > ws-add-sched-count
+                 move zeroes to ws-input
+                 move function trim(ws-add-sched-month-x(ws-add-idx))
+                    to ws-input
+                 move 5 to ws-err-index
+                 perform input-check
+                 if ws-valid-flag = "Y"
+                    compute ws-add-sched-month(ws-add-idx) =
+                       function numval(
+                          ws-add-sched-month-x(ws-add-idx))
+                 else
+                    if ws-err-sched-entry(5) = 0
+                       move ws-add-idx to ws-err-sched-entry(5)
+                    end-if
+                 end-if
+
+                 move zeroes to ws-input
+                 move function trim(ws-add-sched-amount-x(ws-add-idx))
+                    to ws-input
+                 move 5 to ws-err-index
+                 perform input-check
+                 if ws-valid-flag = "Y"
+                    compute ws-add-sched-amount(ws-add-idx) =
+                       function numval(
+                          ws-add-sched-amount-x(ws-add-idx))
+                 else
+                    if ws-err-sched-entry(5) = 0
+                       move ws-add-idx to ws-err-sched-entry(5)
+                    end-if
+                 end-if
+              end-perform
+           end-if
+           exit.
+
+      ******************************************************************
+      *converts and range-checks each RT (rate-change) entry the same
+      *way the flat interest field is checked, so a bad ARM rate is
+      *rejected here instead of reaching FUNCTION ANNUITY unvalidated.
+      *the month sub-field goes through the same Input-Check/NUMVAL
+      *path as the rate sub-field, and the first entry to fail any of
+      *the three checks has its 1-based position captured in
+      *ws-err-sched-entry(6)
+      ******************************************************************
+       Check-Rate-Schedule.
+           if ws-rate-sched-count > 0
+              perform varying ws-rate-idx from 1 by 1
+                 until ws-rate-idx > ws-rate-sched-count
+                 move zeroes to ws-input
+                 move function trim(ws-rate-sched-month-x(ws-rate-idx))
+                    to ws-input
+                 move 6 to ws-err-index
+                 perform input-check
+                 if ws-valid-flag = "Y"
+                    compute ws-rate-sched-month(ws-rate-idx) =
+                       function numval(
+                          ws-rate-sched-month-x(ws-rate-idx))
+                 else
+                    if ws-err-sched-entry(6) = 0
+                       move ws-rate-idx to ws-err-sched-entry(6)
+                    end-if
+                 end-if
+
+                 move zeroes to ws-input
+                 move function trim(ws-rate-sched-rate-x(ws-rate-idx))
+                    to ws-input
+                 move 6 to ws-err-index
+                 perform input-check
+                 if ws-valid-flag = "Y"
+                    compute ws-rate-sched-rate(ws-rate-idx) =
+                       function numval(
+                          ws-rate-sched-rate-x(ws-rate-idx))
+                    if ws-rate-sched-rate(ws-rate-idx)
+                          < ws-min-interest-rate or
+                       ws-rate-sched-rate(ws-rate-idx)
+                          > ws-max-interest-rate
+                       move "N" to ws-valid-flag
+                       move "Y" to ws-err-present(6)
+                       move "scheduled rate outside allowed range"
+                          to ws-err-reason(6)
+                       if ws-err-sched-entry(6) = 0
+                          move ws-rate-idx to ws-err-sched-entry(6)
+                       end-if
+                    end-if
+                 else
+                    if ws-err-sched-entry(6) = 0
+                       move ws-rate-idx to ws-err-sched-entry(6)
+                    end-if
+                 end-if
+              end-perform
+           end-if
+           exit.
+
+      ******************************************************************
+      *business-rule guardrails, checked once the fields are known to
+      *be numeric so a term of zero or a nonsense rate is rejected
+      *cleanly instead of blowing up FUNCTION ANNUITY
+      ******************************************************************
+       Range-Check-Loan-Amount.
+           if ws_loan_amount <= 0
+              move "N" to ws-valid-flag
+              move "Y" to ws-err-present(1)
+              move "loan amount must be greater than zero"
+                 to ws-err-reason(1)
+           end-if
+           exit.
+
+       Range-Check-Loan-Interest.
+           if ws_loan_interest < ws-min-interest-rate or
+              ws_loan_interest > ws-max-interest-rate
+              move "N" to ws-valid-flag
+              move "Y" to ws-err-present(2)
+              move "interest rate outside allowed range"
+                 to ws-err-reason(2)
+           end-if
+           exit.
+
+       Range-Check-Loan-Terms.
+           if ws_loan_terms < ws-min-term-years or
+              ws_loan_terms > ws-max-term-years
+              move "N" to ws-valid-flag
+              move "Y" to ws-err-present(3)
+              move "loan term outside allowed range (years)"
+                 to ws-err-reason(3)
+           end-if
+           exit.
+
+       Input-Check.
+           move function trim(ws-input) to ws-input
+           compute ws-len = function length(
+            function trim(ws-input))
+           compute ws-decimal-count = 0
+
+           display "checking: " function trim(ws-input)
+           display "length is " ws-len
+
+
+           PERFORM varying ws-index from 1 by 1
+           until ws-index > ws-len
+              display " "
+              move ws-input(ws-index:1) to ws-char
+              display "checking character " ws-input(ws-index:1) "at "
+              "index " ws-index
+              if ws-char >= '0' and ws-char <= '9'
+                 display "character " ws-index "is valid"
+                 CONTINUE
+              else
+                 if ws-char = '.'
+                    display "character " ws-index "is decimal"
+                    compute ws-decimal-count = ws-decimal-count + 1
+                    display ws-decimal-count " decimal(s)"
+                 ELSE
+                    move 'N' to ws-valid-flag
+                    move "Y" to ws-err-present(ws-err-index)
+                    move ws-char to ws-err-char(ws-err-index)
+                    move ws-index to ws-err-position(ws-err-index)
+                    move "invalid character in field"
+                       to ws-err-reason(ws-err-index)
+                    EXIT PERFORM
+                 END-IF
+                 if ws-decimal-count > 1
+                    move 'N' to ws-valid-flag
+                    move "Y" to ws-err-present(ws-err-index)
+                    move ws-char to ws-err-char(ws-err-index)
+                    move ws-index to ws-err-position(ws-err-index)
+                    move "more than one decimal point"
+                       to ws-err-reason(ws-err-index)
+                    EXIT PERFORM
+                 END-IF
+              END-IF
+
+           END-PERFORM
+           exit.
